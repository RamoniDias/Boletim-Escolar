@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    TCKEYS.CPY  -  Codigos de tecla de funcao (CRT STATUS)      *
+      *----------------------------------------------------------------*
+       01  CBL-KEY                 PIC 9(04).
+           88  KEY-ENTER                    VALUE 0000.
+           88  KEY-ESC                      VALUE 1001.
+           88  KEY-F1                       VALUE 1002.
+           88  KEY-F2                       VALUE 1003.
+           88  KEY-F3                       VALUE 1004.
+           88  KEY-F4                       VALUE 1005.
+           88  KEY-PGUP                     VALUE 2001.
+           88  KEY-PGDN                     VALUE 2002.
