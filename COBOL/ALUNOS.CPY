@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *    ALUNOS.CPY  -  Layout do cadastro mestre de alunos          *
+      *----------------------------------------------------------------*
+       01  ALUNOS-REG.
+           05  ALUNOS-MATRICULA        PIC 9(06).
+           05  ALUNOS-NOME             PIC X(50).
+           05  ALUNOS-FREQUENCIA       PIC 9(03).
+           05  FILLER                  PIC X(10).
