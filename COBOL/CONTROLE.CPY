@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *    CONTROLE.CPY  -  Checkpoint de processamento da turma       *
+      *----------------------------------------------------------------*
+       01  CONTROLE-REG.
+           05  CTL-TURMA-COD           PIC X(10).
+           05  CTL-ULTIMA-SEQ          PIC 9(05).
+           05  FILLER                  PIC X(10).
