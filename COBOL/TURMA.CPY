@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *    TURMA.CPY  -  Layout da lista de chamada (roster da turma)  *
+      *----------------------------------------------------------------*
+       01  TURMA-REG.
+           05  TURMA-MATRICULA         PIC 9(06).
+           05  TURMA-NOME              PIC X(50).
+           05  FILLER                  PIC X(10).
