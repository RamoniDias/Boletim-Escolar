@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    PARAMETR.CPY  -  Parametros de avaliacao (notas de corte e  *
+      *    pesos por bimestre), configuraveis sem alterar o programa   *
+      *----------------------------------------------------------------*
+       01  PARAMETROS-REG.
+           05  PARM-NOTA-MIN-APROVACAO     PIC 9(02).
+           05  PARM-NOTA-MIN-RECUPERACAO   PIC 9(02).
+           05  PARM-PESO-BIM               PIC 9(02)
+                                            OCCURS 4 TIMES.
+           05  FILLER                      PIC X(10).
