@@ -8,126 +8,861 @@
        SPECIAL-NAMES.
            CRT STATUS     CBL-KEY
            DECIMAL-POINT  IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE         ASSIGN TO "ALUNOS"
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE  IS DYNAMIC
+                                       RECORD KEY   IS ALUNOS-MATRICULA
+                                       FILE STATUS  IS W-FS-ALUNOS.
+           SELECT HISTORICO-FILE      ASSIGN TO "HISTORIC"
+                                       ORGANIZATION IS SEQUENTIAL
+                                       FILE STATUS  IS W-FS-HISTORICO.
+           SELECT TURMA-FILE          ASSIGN TO "TURMA"
+                                       ORGANIZATION IS SEQUENTIAL
+                                       FILE STATUS  IS W-FS-TURMA.
+           SELECT CONTROLE-FILE       ASSIGN TO "CONTROLE"
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE  IS DYNAMIC
+                                       RECORD KEY   IS CTL-TURMA-COD
+                                       FILE STATUS  IS W-FS-CONTROLE.
+           SELECT BOLETIM-FILE        ASSIGN TO "BOLETIM"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS  IS W-FS-BOLETIM.
+           SELECT PARAMETROS-FILE     ASSIGN TO "PARAMETR"
+                                       ORGANIZATION IS SEQUENTIAL
+                                       FILE STATUS  IS W-FS-PARAMETROS.
+           SELECT EXPORTA-FILE        ASSIGN TO "EXPORTA"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS  IS W-FS-EXPORTA.
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+       FD  ALUNOS-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "ALUNOS.CPY".
+       FD  HISTORICO-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "HISTORIC.CPY".
+       FD  TURMA-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "TURMA.CPY".
+       FD  CONTROLE-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "CONTROLE.CPY".
+       FD  BOLETIM-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "BOLETIM.CPY".
+       FD  PARAMETROS-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "PARAMETR.CPY".
+       FD  EXPORTA-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "EXPORTA.CPY".
+      *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        COPY "TCKEYS.CPY".
        01  VARIAVEIS-WORKING.
            05  W-BRANCOS               PIC X(55) VALUE SPACES.
+           05  W-MATRICULA             PIC 9(06) VALUE ZEROS .
            05  W-ALUNO                 PIC X(50) VALUE SPACES.
            05  W-NOTA1                 PIC 9(03) VALUE ZEROS .
            05  W-NOTA2                 PIC 9(03) VALUE ZEROS .
            05  W-NOTA3                 PIC 9(03) VALUE ZEROS .
            05  W-NOTA4                 PIC 9(03) VALUE ZEROS .
-           05  W-TOTAL-NOTAS           PIC 9(03) VALUE ZEROS .
            05  W-MEDIA                 PIC 9(02) VALUE ZEROS .
+           05  W-ALUNO-NOVO            PIC X(01) VALUE "N".
+               88  ALUNO-E-NOVO               VALUE "S".
+           05  W-ANO-LETIVO            PIC 9(04) VALUE ZEROS .
+           05  W-IDX-BIM               PIC 9(01) VALUE ZEROS .
+           05  W-NOTAS-BIM             PIC 9(03) VALUE ZEROS
+                                       OCCURS 4 TIMES.
+           05  W-MODO                  PIC X(01) VALUE "1".
+               88  MODO-INDIVIDUAL            VALUE "1".
+               88  MODO-TURMA                 VALUE "2".
+           05  W-TURMA-COD             PIC X(10) VALUE SPACES.
+           05  W-SEQ-ATUAL             PIC 9(05) VALUE ZEROS .
+           05  W-ULTIMA-SEQ            PIC 9(05) VALUE ZEROS .
+           05  W-FIM-ROSTER            PIC X(01) VALUE "N".
+               88  FIM-ROSTER                 VALUE "S".
+           05  W-CTL-NOVO              PIC X(01) VALUE "N".
+               88  CTL-E-NOVO                 VALUE "S".
+           05  W-CANCELA-ENTRADA       PIC X(01) VALUE "N".
+               88  CANCELA-ENTRADA            VALUE "S".
+           05  W-MENSAGEM-STATUS       PIC X(20) VALUE SPACES.
+           05  W-NOTA-MIN-APROVACAO    PIC 9(02) VALUE 7.
+           05  W-NOTA-MIN-RECUPERACAO  PIC 9(02) VALUE 5.
+           05  W-PESO-BIM              PIC 9(02) VALUE 1
+                                       OCCURS 4 TIMES.
+           05  W-SOMA-PESOS            PIC 9(03) VALUE ZEROS .
+           05  W-SOMA-PONDERADA        PIC 9(05) VALUE ZEROS .
+           05  W-NOTA-RECUPERACAO      PIC 9(03) VALUE ZEROS .
+           05  W-MEDIA-COM-RECUP       PIC 9(02) VALUE ZEROS .
+           05  W-IDX-MENOR-NOTA        PIC 9(01) VALUE ZEROS .
+           05  W-SOMA-PONDERADA-RECUP  PIC 9(05) VALUE ZEROS .
+           05  W-FREQUENCIA            PIC 9(03) VALUE ZEROS .
+           05  W-FREQUENCIA-MINIMA     PIC 9(03) VALUE 75 .
+           05  W-DISC-NOME             PIC X(20) VALUE SPACES.
+           05  W-QTD-DISCIPLINAS       PIC 9(01) VALUE ZEROS .
+           05  W-IDX-DISC              PIC 9(01) VALUE ZEROS .
+           05  W-MEDIA-GERAL           PIC 9(02) VALUE ZEROS .
+           05  W-SOMA-MEDIAS-DISC      PIC 9(04) VALUE ZEROS .
+           05  W-MENSAGEM-STATUS-GERAL PIC X(20) VALUE SPACES.
+           05  W-TAB-DISCIPLINAS OCCURS 5 TIMES.
+               10  W-TD-NOME           PIC X(20) VALUE SPACES.
+               10  W-TD-NOTA1          PIC 9(03) VALUE ZEROS.
+               10  W-TD-NOTA2          PIC 9(03) VALUE ZEROS.
+               10  W-TD-NOTA3          PIC 9(03) VALUE ZEROS.
+               10  W-TD-NOTA4          PIC 9(03) VALUE ZEROS.
+               10  W-TD-MEDIA          PIC 9(02) VALUE ZEROS.
+               10  W-TD-STATUS         PIC X(20) VALUE SPACES.
+           05  W-QTD-ALUNOS            PIC 9(05) VALUE ZEROS .
+           05  W-QTD-APROVADOS         PIC 9(05) VALUE ZEROS .
+           05  W-QTD-RECUPERACAO       PIC 9(05) VALUE ZEROS .
+           05  W-QTD-REPROVADOS        PIC 9(05) VALUE ZEROS .
+           05  W-SOMA-MEDIAS           PIC 9(07) VALUE ZEROS .
+           05  W-MEDIA-TURMA           PIC 9(02) VALUE ZEROS .
+           05  W-LINHA-EDICAO          PIC Z(05)9 .
+       01  AREA-STATUS-ARQUIVOS.
+           05  W-FS-ALUNOS             PIC X(02) VALUE SPACES.
+               88  FS-ALUNOS-OK               VALUE "00".
+               88  FS-ALUNOS-NAO-ENCONTRADO    VALUE "23".
+               88  FS-ALUNOS-NAO-EXISTE        VALUE "35".
+           05  W-FS-HISTORICO          PIC X(02) VALUE SPACES.
+               88  FS-HISTORICO-OK             VALUE "00".
+               88  FS-HISTORICO-NAO-EXISTE     VALUE "35".
+           05  W-FS-TURMA              PIC X(02) VALUE SPACES.
+               88  FS-TURMA-OK                 VALUE "00".
+               88  FS-TURMA-NAO-EXISTE         VALUE "35".
+           05  W-FS-CONTROLE           PIC X(02) VALUE SPACES.
+               88  FS-CONTROLE-OK              VALUE "00".
+               88  FS-CONTROLE-NAO-EXISTE      VALUE "35".
+           05  W-FS-BOLETIM            PIC X(02) VALUE SPACES.
+               88  FS-BOLETIM-OK               VALUE "00".
+               88  FS-BOLETIM-NAO-EXISTE       VALUE "35".
+           05  W-FS-PARAMETROS         PIC X(02) VALUE SPACES.
+               88  FS-PARAMETROS-OK            VALUE "00".
+               88  FS-PARAMETROS-NAO-EXISTE     VALUE "35".
+           05  W-FS-EXPORTA            PIC X(02) VALUE SPACES.
+               88  FS-EXPORTA-OK               VALUE "00".
+               88  FS-EXPORTA-NAO-EXISTE       VALUE "35".
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
        00000-PRINCIPAL SECTION.
            PERFORM 10000-INICIA
-           PERFORM 20000-PROCESSA
-           PERFORM 90000-FINALIZA
-          
+           PERFORM 15000-MENU-MODO
+           IF MODO-TURMA
+              PERFORM 25000-PROCESSA-TURMA THRU 25999-FIM-PROCESSA-TURMA
+           ELSE
+              PERFORM 20000-PROCESSA THRU 89999-FIM-PROCESSA
+           END-IF
+           PERFORM 90000-FINALIZA THRU 99999-FIM-FINALIZE
+
            STOP RUN
            .
        99999-FIM-PRINCIPAL.
            EXIT.
       *----------------------------------------------------------------*
        10000-INICIA SECTION.
-           
+
            INITIALIZE VARIAVEIS-WORKING
-           
-           DISPLAY "Informe o Aluno.:" 
+
+           DISPLAY "Informe o Aluno.:"
            DISPLAY "Nota 1o Bimestre:"
-           DISPLAY "Nota 2o Bimestre:" 
-           DISPLAY "Nota 3o Bimestre:" 
-           DISPLAY "Nota 4o Bimestre:" 
-           DISPLAY "Total das Notas.:" 
-           DISPLAY "Media das Notas.:" 
-           DISPLAY "Menssagem.......:" 
-           
+           DISPLAY "Nota 2o Bimestre:"
+           DISPLAY "Nota 3o Bimestre:"
+           DISPLAY "Nota 4o Bimestre:"
+           DISPLAY "Total das Notas.:"
+           DISPLAY "Media das Notas.:"
+           DISPLAY "Menssagem.......:"
+
+           OPEN I-O ALUNOS-FILE
+           IF FS-ALUNOS-NAO-EXISTE
+              OPEN OUTPUT ALUNOS-FILE
+              CLOSE      ALUNOS-FILE
+              OPEN I-O  ALUNOS-FILE
+           END-IF
+
+           OPEN EXTEND HISTORICO-FILE
+           IF FS-HISTORICO-NAO-EXISTE
+              OPEN OUTPUT HISTORICO-FILE
+              CLOSE       HISTORICO-FILE
+              OPEN EXTEND HISTORICO-FILE
+           END-IF
+
+           OPEN EXTEND BOLETIM-FILE
+           IF FS-BOLETIM-NAO-EXISTE
+              OPEN OUTPUT BOLETIM-FILE
+              CLOSE       BOLETIM-FILE
+              OPEN EXTEND BOLETIM-FILE
+           END-IF
+
+           OPEN EXTEND EXPORTA-FILE
+           IF FS-EXPORTA-NAO-EXISTE
+              OPEN OUTPUT EXPORTA-FILE
+              CLOSE       EXPORTA-FILE
+              OPEN EXTEND EXPORTA-FILE
+           END-IF
+
+           OPEN INPUT PARAMETROS-FILE
+           IF FS-PARAMETROS-NAO-EXISTE
+              MOVE 7                   TO PARM-NOTA-MIN-APROVACAO
+              MOVE 5                   TO PARM-NOTA-MIN-RECUPERACAO
+              MOVE 1                   TO PARM-PESO-BIM(1)
+              MOVE 1                   TO PARM-PESO-BIM(2)
+              MOVE 1                   TO PARM-PESO-BIM(3)
+              MOVE 1                   TO PARM-PESO-BIM(4)
+              OPEN OUTPUT PARAMETROS-FILE
+              WRITE PARAMETROS-REG
+              CLOSE      PARAMETROS-FILE
+              OPEN INPUT PARAMETROS-FILE
+           END-IF
+           READ PARAMETROS-FILE
+               AT END
+                  MOVE 7                TO PARM-NOTA-MIN-APROVACAO
+                  MOVE 5                TO PARM-NOTA-MIN-RECUPERACAO
+                  MOVE 1                TO PARM-PESO-BIM(1)
+                  MOVE 1                TO PARM-PESO-BIM(2)
+                  MOVE 1                TO PARM-PESO-BIM(3)
+                  MOVE 1                TO PARM-PESO-BIM(4)
+           END-READ
+           CLOSE PARAMETROS-FILE
+
+           MOVE PARM-NOTA-MIN-APROVACAO   TO W-NOTA-MIN-APROVACAO
+           MOVE PARM-NOTA-MIN-RECUPERACAO TO W-NOTA-MIN-RECUPERACAO
+           MOVE PARM-PESO-BIM(1)          TO W-PESO-BIM(1)
+           MOVE PARM-PESO-BIM(2)          TO W-PESO-BIM(2)
+           MOVE PARM-PESO-BIM(3)          TO W-PESO-BIM(3)
+           MOVE PARM-PESO-BIM(4)          TO W-PESO-BIM(4)
+           ADD W-PESO-BIM(1) W-PESO-BIM(2) W-PESO-BIM(3) W-PESO-BIM(4)
+                                       GIVING W-SOMA-PESOS
+
+      *    PARAMETROS com os quatro pesos zerados nao tem como calcular
+      *    media nenhuma; volta para o padrao 1,1,1,1 em vez de travar
+      *    a divisao em 20500-CALCULA-MEDIA
+           IF W-SOMA-PESOS = ZEROS
+              DISPLAY "Pesos de bimestre invalidos no PARAMETROS - "
+              DISPLAY "usando padrao 1,1,1,1"
+              MOVE 1                   TO W-PESO-BIM(1)
+              MOVE 1                   TO W-PESO-BIM(2)
+              MOVE 1                   TO W-PESO-BIM(3)
+              MOVE 1                   TO W-PESO-BIM(4)
+              MOVE 4                   TO W-SOMA-PESOS
+           END-IF
+
+           DISPLAY "Informe o ano letivo"
+           ACCEPT W-ANO-LETIVO
+           DISPLAY W-BRANCOS
            .
        10000-FIM-INICIA.
            EXIT.
+      *----------------------------------------------------------------*
+       15000-MENU-MODO SECTION.
+           DISPLAY "1-Aluno individual  2-Turma (lote)"
+           ACCEPT W-MODO
+           DISPLAY W-BRANCOS
+           IF NOT MODO-INDIVIDUAL AND NOT MODO-TURMA
+              DISPLAY "Opcao invalida"
+              GO 15000-MENU-MODO
+           END-IF
+           .
+       15999-FIM-MENU-MODO.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    20000-PROCESSA localiza/cadastra o aluno pela matricula e   *
+      *    aciona o processamento das disciplinas (rotina 20030, na    *
+      *    area de subrotinas) para o modo individual.                 *
       *----------------------------------------------------------------*
        20000-PROCESSA SECTION.
-           DISPLAY "Informe o nome do aluno"
-                                       
-           ACCEPT W-ALUNO              
-           DISPLAY W-BRANCOS          
+           DISPLAY "Informe a matricula do aluno"
+
+           ACCEPT W-MATRICULA
+           DISPLAY W-BRANCOS
            IF KEY-ESC
-              DISPLAY "Fim"            
+              DISPLAY "Fim"
               STOP " "
               GO 89999-FIM-PROCESSA
            END-IF
-           IF W-ALUNO = SPACES
-              DISPLAY "Campo obrigatorio"
-                                       
-              STOP " "
-              DISPLAY W-BRANCOS        
+
+           MOVE "N"                    TO W-ALUNO-NOVO
+           MOVE W-MATRICULA            TO ALUNOS-MATRICULA
+           READ ALUNOS-FILE
+               INVALID KEY
+                  SET ALUNO-E-NOVO        TO TRUE
+                  DISPLAY "Aluno novo. Informe o nome do aluno"
+                  ACCEPT W-ALUNO
+                  DISPLAY W-BRANCOS
+                  IF W-ALUNO = SPACES
+                     DISPLAY "Campo obrigatorio"
+                     STOP " "
+                     DISPLAY W-BRANCOS
+                     GO 20000-PROCESSA
+                  END-IF
+               NOT INVALID KEY
+                  MOVE ALUNOS-NOME        TO W-ALUNO
+                  DISPLAY "Aluno cadastrado.:"
+                  DISPLAY W-ALUNO
+           END-READ
+
+           PERFORM 20030-PROCESSA-NOTAS-ALUNO
+           IF CANCELA-ENTRADA
               GO 20000-PROCESSA
            END-IF
            .
+       89999-FIM-PROCESSA.
+           EXIT.
+      *----------------------------------------------------------------*
+       25000-PROCESSA-TURMA SECTION.
+           DISPLAY "Informe o codigo da turma"
+           ACCEPT W-TURMA-COD
+           DISPLAY W-BRANCOS
+
+           OPEN INPUT TURMA-FILE
+           IF FS-TURMA-NAO-EXISTE
+              DISPLAY "Arquivo da turma nao encontrado"
+              GO 25999-FIM-PROCESSA-TURMA
+           END-IF
+
+           OPEN I-O CONTROLE-FILE
+           IF FS-CONTROLE-NAO-EXISTE
+              OPEN OUTPUT CONTROLE-FILE
+              CLOSE      CONTROLE-FILE
+              OPEN I-O  CONTROLE-FILE
+           END-IF
+
+           MOVE W-TURMA-COD            TO CTL-TURMA-COD
+           READ CONTROLE-FILE
+               INVALID KEY
+                  SET CTL-E-NOVO          TO TRUE
+                  MOVE ZEROS              TO W-ULTIMA-SEQ
+               NOT INVALID KEY
+                  MOVE CTL-ULTIMA-SEQ     TO W-ULTIMA-SEQ
+           END-READ
+
+           IF W-ULTIMA-SEQ > 0
+              DISPLAY "Retomando turma apos a sequencia"
+              DISPLAY W-ULTIMA-SEQ
+           END-IF
+
+           PERFORM 25100-LE-PROXIMO-ALUNO UNTIL FIM-ROSTER
+
+           CLOSE TURMA-FILE
+           CLOSE CONTROLE-FILE
+           .
+       25999-FIM-PROCESSA-TURMA.
+           EXIT.
+      *----------------------------------------------------------------*
+       90000-FINALIZA SECTION.
+           IF MODO-TURMA AND W-QTD-ALUNOS > ZEROS
+              PERFORM 90100-EMITE-RESUMO-TURMA
+           END-IF
+
+           CLOSE ALUNOS-FILE
+           CLOSE HISTORICO-FILE
+           CLOSE BOLETIM-FILE
+           CLOSE EXPORTA-FILE
+           .
+       99999-FIM-FINALIZE.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    AREA DE SUBROTINAS                                          *
+      *    Paragrafos acionados somente por PERFORM nominal (nunca     *
+      *    por fluxo sequencial a partir das secoes acima) para que    *
+      *    possam ser reaproveitados tanto pelo modo individual        *
+      *    (20000-PROCESSA) quanto pelo modo turma (25000-PROCESSA-    *
+      *    TURMA) sem risco de execucao em duplicidade.                *
+      *----------------------------------------------------------------*
+       90050-SUBROTINAS SECTION.
+       25100-LE-PROXIMO-ALUNO.
+           READ TURMA-FILE
+               AT END
+                  SET FIM-ROSTER          TO TRUE
+               NOT AT END
+                  ADD 1                   TO W-SEQ-ATUAL
+                  IF W-SEQ-ATUAL > W-ULTIMA-SEQ
+                     PERFORM 25200-PROCESSA-ALUNO-TURMA
+                  END-IF
+           END-READ
+           .
+       25200-PROCESSA-ALUNO-TURMA.
+           MOVE "N"                    TO W-ALUNO-NOVO
+           MOVE TURMA-MATRICULA        TO W-MATRICULA
+           MOVE TURMA-NOME             TO W-ALUNO
+
+           MOVE W-MATRICULA            TO ALUNOS-MATRICULA
+           READ ALUNOS-FILE
+               INVALID KEY
+                  SET ALUNO-E-NOVO        TO TRUE
+               NOT INVALID KEY
+                  MOVE ALUNOS-NOME        TO W-ALUNO
+           END-READ
+
+           DISPLAY "Processando aluno da turma"
+           DISPLAY W-ALUNO
+
+           PERFORM 20030-PROCESSA-NOTAS-ALUNO
+
+           IF NOT CANCELA-ENTRADA
+              PERFORM 25300-ATUALIZA-CHECKPOINT
+           END-IF
+           .
+       25300-ATUALIZA-CHECKPOINT.
+           MOVE W-TURMA-COD            TO CTL-TURMA-COD
+           MOVE W-SEQ-ATUAL            TO CTL-ULTIMA-SEQ
+           IF CTL-E-NOVO
+              WRITE CONTROLE-REG
+              MOVE "N"                 TO W-CTL-NOVO
+           ELSE
+              REWRITE CONTROLE-REG
+           END-IF
+           IF NOT FS-CONTROLE-OK
+              DISPLAY "Erro gravando CONTROLE - status " W-FS-CONTROLE
+              STOP RUN
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *    20030-PROCESSA-NOTAS-ALUNO conduz a entrada das disciplinas *
+      *    do aluno (uma ou mais), grava o registro mestre e emite o   *
+      *    boletim. Comum aos modos individual e turma.                *
+      *----------------------------------------------------------------*
+       20030-PROCESSA-NOTAS-ALUNO.
+           MOVE "N"                    TO W-CANCELA-ENTRADA
+           MOVE ZEROS                  TO W-QTD-DISCIPLINAS
+           DISPLAY "Quantas disciplinas serao lancadas (1 a 5)"
+           ACCEPT W-QTD-DISCIPLINAS
+           DISPLAY W-BRANCOS
+           IF W-QTD-DISCIPLINAS < 1 OR W-QTD-DISCIPLINAS > 5
+              DISPLAY "Quantidade invalida"
+              GO 20030-PROCESSA-NOTAS-ALUNO
+           END-IF
+
+           DISPLAY "Informe a frequencia do aluno no bimestre (%)"
+           ACCEPT W-FREQUENCIA
+           DISPLAY W-BRANCOS
+           IF W-FREQUENCIA > 100
+              DISPLAY "Frequencia invalida"
+              GO 20030-PROCESSA-NOTAS-ALUNO
+           END-IF
+
+           PERFORM 20050-PROCESSA-DISCIPLINA
+                   VARYING W-IDX-DISC FROM 1 BY 1
+                   UNTIL W-IDX-DISC > W-QTD-DISCIPLINAS
+                      OR CANCELA-ENTRADA
+
+           IF CANCELA-ENTRADA
+              DISPLAY "Lancamento cancelado pelo usuario"
+              IF MODO-TURMA
+                 SET FIM-ROSTER        TO TRUE
+              END-IF
+           ELSE
+      *       HISTORICO so eh gravado aqui, apos todas as disciplinas
+      *       confirmadas, para que uma disciplina reentrada apos
+      *       cancelamento nao duplique linhas no historico do aluno.
+              MOVE ZEROS               TO W-IDX-DISC
+              PERFORM 20510-GRAVA-HISTORICO
+                      VARYING W-IDX-DISC FROM 1 BY 1
+                      UNTIL W-IDX-DISC > W-QTD-DISCIPLINAS
+
+              PERFORM 20610-CALCULA-MEDIA-GERAL
+
+              PERFORM 20600-GRAVA-ALUNO
+
+              PERFORM 20900-EMITE-BOLETIM
+
+              MOVE ZEROS               TO W-IDX-DISC
+              PERFORM 20930-EXPORTA-DISCIPLINA
+                      VARYING W-IDX-DISC FROM 1 BY 1
+                      UNTIL W-IDX-DISC > W-QTD-DISCIPLINAS
+           END-IF
+           .
+       20050-PROCESSA-DISCIPLINA.
+           MOVE ZEROS                  TO W-NOTA1 W-NOTA2 W-NOTA3
+                                          W-NOTA4 W-MEDIA
+           MOVE SPACES                 TO W-DISC-NOME W-MENSAGEM-STATUS
+
+           DISPLAY "Informe o nome da disciplina"
+           ACCEPT W-DISC-NOME
+           DISPLAY W-BRANCOS
+
+           PERFORM 20100-ENTRA-NOTA-1
+           IF NOT CANCELA-ENTRADA
+              PERFORM 20200-ENTRA-NOTA-2
+              PERFORM 20300-ENTRA-NOTA-3
+              PERFORM 20400-ENTRA-NOTA-4
+              PERFORM 20500-CALCULA-MEDIA
+
+              MOVE W-DISC-NOME         TO W-TD-NOME(W-IDX-DISC)
+              MOVE W-NOTA1             TO W-TD-NOTA1(W-IDX-DISC)
+              MOVE W-NOTA2             TO W-TD-NOTA2(W-IDX-DISC)
+              MOVE W-NOTA3             TO W-TD-NOTA3(W-IDX-DISC)
+              MOVE W-NOTA4             TO W-TD-NOTA4(W-IDX-DISC)
+              MOVE W-MEDIA             TO W-TD-MEDIA(W-IDX-DISC)
+              MOVE W-MENSAGEM-STATUS   TO W-TD-STATUS(W-IDX-DISC)
+           END-IF
+           .
        20100-ENTRA-NOTA-1.
            DISPLAY "Informe a primeira nota do aluno"
-                                       
-           ACCEPT W-NOTA1              
-           DISPLAY W-BRANCOS           
+
+           ACCEPT W-NOTA1
+           DISPLAY W-BRANCOS
            IF KEY-ESC
-              GO 20000-PROCESSA
+              SET CANCELA-ENTRADA      TO TRUE
+           ELSE
+              IF W-NOTA1 > 10
+                 DISPLAY "Nota invalida. Informe um valor entre 0 e 10"
+                 GO 20100-ENTRA-NOTA-1
+              END-IF
+
+              MOVE W-NOTA1             TO W-NOTAS-BIM(1)
            END-IF
-           
-           ADD W-NOTA1                 TO W-TOTAL-NOTAS
-           DISPLAY W-TOTAL-NOTAS       
            .
        20200-ENTRA-NOTA-2.
            DISPLAY "Informe a segunda nota do aluno"
-                                       
-           ACCEPT W-NOTA2              
-           DISPLAY W-BRANCOS           
-           
-           ADD W-NOTA2                 TO W-TOTAL-NOTAS
-           DISPLAY W-TOTAL-NOTAS       
+
+           ACCEPT W-NOTA2
+           DISPLAY W-BRANCOS
+           IF W-NOTA2 > 10
+              DISPLAY "Nota invalida. Informe um valor entre 0 e 10"
+              GO 20200-ENTRA-NOTA-2
+           END-IF
+
+           MOVE W-NOTA2                TO W-NOTAS-BIM(2)
            .
        20300-ENTRA-NOTA-3.
            DISPLAY "Informe a terceira nota do aluno"
-                                       
-           ACCEPT W-NOTA3              
-           DISPLAY W-BRANCOS           
-           
-           ADD W-NOTA3                 TO W-TOTAL-NOTAS
-           DISPLAY W-TOTAL-NOTAS       
+
+           ACCEPT W-NOTA3
+           DISPLAY W-BRANCOS
+           IF W-NOTA3 > 10
+              DISPLAY "Nota invalida. Informe um valor entre 0 e 10"
+              GO 20300-ENTRA-NOTA-3
+           END-IF
+
+           MOVE W-NOTA3                TO W-NOTAS-BIM(3)
            .
        20400-ENTRA-NOTA-4.
-           DISPLAY "Informe a primeira nota do aluno"
-                                       
-           ACCEPT W-NOTA4              
-           DISPLAY W-BRANCOS           
-           
-           ADD W-NOTA4                 TO W-TOTAL-NOTAS
-           DISPLAY W-TOTAL-NOTAS       
+           DISPLAY "Informe a quarta nota do aluno"
+
+           ACCEPT W-NOTA4
+           DISPLAY W-BRANCOS
+           IF W-NOTA4 > 10
+              DISPLAY "Nota invalida. Informe um valor entre 0 e 10"
+              GO 20400-ENTRA-NOTA-4
+           END-IF
+
+           MOVE W-NOTA4                TO W-NOTAS-BIM(4)
            .
        20500-CALCULA-MEDIA.
-           DIVIDE W-TOTAL-NOTAS        BY 4
+           MOVE ZEROS                  TO W-SOMA-PONDERADA
+           MOVE ZEROS                  TO W-IDX-BIM
+           PERFORM 20505-SOMA-NOTA-PONDERADA
+                   VARYING W-IDX-BIM FROM 1 BY 1
+                   UNTIL W-IDX-BIM > 4
+
+           DIVIDE W-SOMA-PONDERADA     BY W-SOMA-PESOS
                                    GIVING W-MEDIA
-           DISPLAY W-MEDIA             
-           
-           IF W-MEDIA < 5,0
-              DISPLAY "REPROVADO!!!"   
+           DISPLAY W-MEDIA
+
+           PERFORM 20509-DEFINE-SITUACAO
+
+           IF W-MENSAGEM-STATUS = "RECUPERACAO"
+              PERFORM 20507-ENTRA-RECUPERACAO
+           END-IF
+
+           STOP " "
+           .
+       20505-SOMA-NOTA-PONDERADA.
+           COMPUTE W-SOMA-PONDERADA = W-SOMA-PONDERADA +
+                   (W-NOTAS-BIM(W-IDX-BIM) * W-PESO-BIM(W-IDX-BIM))
+           .
+       20509-DEFINE-SITUACAO.
+           IF W-FREQUENCIA < W-FREQUENCIA-MINIMA
+              DISPLAY "REPROVADO POR FALTA!!!"
+              MOVE "REPROVADO POR FALTA"  TO W-MENSAGEM-STATUS
            ELSE
-              IF W-MEDIA < 7,0
-                 DISPLAY "RECUPERACAO!!!"
-                                       
+              IF W-MEDIA < W-NOTA-MIN-RECUPERACAO
+                 DISPLAY "REPROVADO!!!"
+                 MOVE "REPROVADO"            TO W-MENSAGEM-STATUS
               ELSE
-                 DISPLAY "APROVADO!!!"
+                 IF W-MEDIA < W-NOTA-MIN-APROVACAO
+                    DISPLAY "RECUPERACAO!!!"
+
+                    MOVE "RECUPERACAO"       TO W-MENSAGEM-STATUS
+                 ELSE
+                    DISPLAY "APROVADO!!!"
+                    MOVE "APROVADO"          TO W-MENSAGEM-STATUS
+                 END-IF
               END-IF
            END-IF
-           STOP " "
            .
-       89999-FIM-PROCESSA.
-           EXIT.
+       20507-ENTRA-RECUPERACAO.
+           DISPLAY "Informe a nota de recuperacao"
+           ACCEPT W-NOTA-RECUPERACAO
+           DISPLAY W-BRANCOS
+           IF W-NOTA-RECUPERACAO > 10
+              DISPLAY "Nota invalida. Informe um valor entre 0 e 10"
+              GO 20507-ENTRA-RECUPERACAO
+           END-IF
+
+           MOVE 1                      TO W-IDX-MENOR-NOTA
+           MOVE ZEROS                  TO W-IDX-BIM
+           PERFORM 20506-LOCALIZA-MENOR-NOTA
+                   VARYING W-IDX-BIM FROM 1 BY 1
+                   UNTIL W-IDX-BIM > 4
+
+           COMPUTE W-SOMA-PONDERADA-RECUP =
+                   W-SOMA-PONDERADA
+                   - (W-NOTAS-BIM(W-IDX-MENOR-NOTA) *
+                      W-PESO-BIM(W-IDX-MENOR-NOTA))
+                   + (W-NOTA-RECUPERACAO *
+                      W-PESO-BIM(W-IDX-MENOR-NOTA))
+
+           DIVIDE W-SOMA-PONDERADA-RECUP BY W-SOMA-PESOS
+                                   GIVING W-MEDIA-COM-RECUP
+
+           IF W-MEDIA-COM-RECUP > W-MEDIA
+              MOVE W-MEDIA-COM-RECUP      TO W-MEDIA
+           END-IF
+
+           PERFORM 20509-DEFINE-SITUACAO
+
+      *    a recuperacao eh a ultima chance do aluno; uma media ainda
+      *    insuficiente apos o reforco nao pode gerar nova recuperacao
+           IF W-MENSAGEM-STATUS = "RECUPERACAO"
+              DISPLAY "REPROVADO!!!"
+              MOVE "REPROVADO"            TO W-MENSAGEM-STATUS
+           END-IF
+           .
+       20506-LOCALIZA-MENOR-NOTA.
+           IF W-NOTAS-BIM(W-IDX-BIM) < W-NOTAS-BIM(W-IDX-MENOR-NOTA)
+              MOVE W-IDX-BIM              TO W-IDX-MENOR-NOTA
+           END-IF
+           .
+       20510-GRAVA-HISTORICO.
+           PERFORM 20520-GRAVA-HIST-1BIM
+                   VARYING W-IDX-BIM FROM 1 BY 1
+                   UNTIL W-IDX-BIM > 4
+           .
+       20520-GRAVA-HIST-1BIM.
+           INITIALIZE HISTORICO-REG
+           MOVE W-MATRICULA            TO HIST-MATRICULA
+           MOVE W-ANO-LETIVO           TO HIST-ANO-LETIVO
+           MOVE W-TD-NOME(W-IDX-DISC)  TO HIST-DISCIPLINA
+           MOVE W-IDX-BIM              TO HIST-BIMESTRE
+           IF W-IDX-BIM = 1
+              MOVE W-TD-NOTA1(W-IDX-DISC)  TO HIST-NOTA
+           ELSE
+              IF W-IDX-BIM = 2
+                 MOVE W-TD-NOTA2(W-IDX-DISC) TO HIST-NOTA
+              ELSE
+                 IF W-IDX-BIM = 3
+                    MOVE W-TD-NOTA3(W-IDX-DISC) TO HIST-NOTA
+                 ELSE
+                    MOVE W-TD-NOTA4(W-IDX-DISC) TO HIST-NOTA
+                 END-IF
+              END-IF
+           END-IF
+           WRITE HISTORICO-REG
+           IF NOT FS-HISTORICO-OK
+              DISPLAY "Erro gravando HISTORICO - status " W-FS-HISTORICO
+              STOP RUN
+           END-IF
+           .
+       20600-GRAVA-ALUNO.
+           INITIALIZE ALUNOS-REG
+           MOVE W-MATRICULA            TO ALUNOS-MATRICULA
+           MOVE W-ALUNO                TO ALUNOS-NOME
+           MOVE W-FREQUENCIA           TO ALUNOS-FREQUENCIA
+           IF ALUNO-E-NOVO
+              WRITE ALUNOS-REG
+           ELSE
+              REWRITE ALUNOS-REG
+           END-IF
+           IF NOT FS-ALUNOS-OK
+              DISPLAY "Erro gravando ALUNOS - status " W-FS-ALUNOS
+              STOP RUN
+           END-IF
+           .
+       20610-CALCULA-MEDIA-GERAL.
+           MOVE ZEROS                  TO W-SOMA-MEDIAS-DISC
+           MOVE ZEROS                  TO W-IDX-DISC
+           PERFORM 20620-SOMA-MEDIA-DISCIPLINA
+                   VARYING W-IDX-DISC FROM 1 BY 1
+                   UNTIL W-IDX-DISC > W-QTD-DISCIPLINAS
+
+           DIVIDE W-SOMA-MEDIAS-DISC   BY W-QTD-DISCIPLINAS
+                                   GIVING W-MEDIA-GERAL
+
+           IF W-FREQUENCIA < W-FREQUENCIA-MINIMA
+              MOVE "REPROVADO POR FALTA"  TO W-MENSAGEM-STATUS-GERAL
+           ELSE
+              IF W-MEDIA-GERAL < W-NOTA-MIN-RECUPERACAO
+                 MOVE "REPROVADO"            TO W-MENSAGEM-STATUS-GERAL
+              ELSE
+                 IF W-MEDIA-GERAL < W-NOTA-MIN-APROVACAO
+                    MOVE "RECUPERACAO"       TO W-MENSAGEM-STATUS-GERAL
+                 ELSE
+                    MOVE "APROVADO"          TO W-MENSAGEM-STATUS-GERAL
+                 END-IF
+              END-IF
+           END-IF
+           .
+       20620-SOMA-MEDIA-DISCIPLINA.
+           ADD W-TD-MEDIA(W-IDX-DISC)  TO W-SOMA-MEDIAS-DISC
+           .
+       20900-EMITE-BOLETIM.
+           MOVE SPACES                 TO BOLETIM-LINHA
+           STRING "BOLETIM ESCOLAR - MATRICULA " DELIMITED BY SIZE
+                  W-MATRICULA                    DELIMITED BY SIZE
+                  INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+
+           MOVE SPACES                 TO BOLETIM-LINHA
+           STRING "ALUNO: " DELIMITED BY SIZE
+                  W-ALUNO   DELIMITED BY SIZE
+                  INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+
+           MOVE ZEROS                  TO W-IDX-DISC
+           PERFORM 20910-EMITE-LINHA-DISCIPLINA
+                   VARYING W-IDX-DISC FROM 1 BY 1
+                   UNTIL W-IDX-DISC > W-QTD-DISCIPLINAS
+
+           MOVE SPACES                 TO BOLETIM-LINHA
+           STRING "MEDIA GERAL: " DELIMITED BY SIZE
+                  W-MEDIA-GERAL       DELIMITED BY SIZE
+                  "  SITUACAO: "     DELIMITED BY SIZE
+                  W-MENSAGEM-STATUS-GERAL DELIMITED BY SIZE
+                  INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+
+           MOVE SPACES                 TO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+
+           ADD 1                       TO W-QTD-ALUNOS
+           ADD W-MEDIA-GERAL           TO W-SOMA-MEDIAS
+           IF W-MENSAGEM-STATUS-GERAL = "APROVADO"
+              ADD 1                    TO W-QTD-APROVADOS
+           ELSE
+              IF W-MENSAGEM-STATUS-GERAL = "RECUPERACAO"
+                 ADD 1                 TO W-QTD-RECUPERACAO
+              ELSE
+                 ADD 1                 TO W-QTD-REPROVADOS
+              END-IF
+           END-IF
+           .
+       20910-EMITE-LINHA-DISCIPLINA.
+           MOVE SPACES                 TO BOLETIM-LINHA
+           STRING "DISC: " DELIMITED BY SIZE
+                  W-TD-NOME(W-IDX-DISC)  DELIMITED BY SIZE
+                  "  1o BIM: " DELIMITED BY SIZE
+                  W-TD-NOTA1(W-IDX-DISC) DELIMITED BY SIZE
+                  "  2o BIM: " DELIMITED BY SIZE
+                  W-TD-NOTA2(W-IDX-DISC) DELIMITED BY SIZE
+                  "  3o BIM: " DELIMITED BY SIZE
+                  W-TD-NOTA3(W-IDX-DISC) DELIMITED BY SIZE
+                  "  4o BIM: " DELIMITED BY SIZE
+                  W-TD-NOTA4(W-IDX-DISC) DELIMITED BY SIZE
+                  "  MEDIA: " DELIMITED BY SIZE
+                  W-TD-MEDIA(W-IDX-DISC) DELIMITED BY SIZE
+                  "  SITUACAO: " DELIMITED BY SIZE
+                  W-TD-STATUS(W-IDX-DISC) DELIMITED BY SIZE
+                  INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+           .
       *----------------------------------------------------------------*
-       90000-FINALIZA SECTION.
-       99999-FIM-FINALIZE.
-           EXIT.
\ No newline at end of file
+      *    20930-EXPORTA-DISCIPLINA grava uma linha no arquivo de      *
+      *    exportacao (EXPORTA-FILE) para cada disciplina do aluno,    *
+      *    no layout que a Secretaria/Educacenso importa.              *
+      *----------------------------------------------------------------*
+       20930-EXPORTA-DISCIPLINA.
+           MOVE SPACES                 TO EXPORTA-LINHA
+           STRING W-MATRICULA                    DELIMITED BY SIZE
+                  ";"                             DELIMITED BY SIZE
+                  W-ANO-LETIVO                    DELIMITED BY SIZE
+                  ";"                             DELIMITED BY SIZE
+                  W-TD-NOME(W-IDX-DISC)           DELIMITED BY SIZE
+                  ";"                             DELIMITED BY SIZE
+                  W-TD-NOTA1(W-IDX-DISC)          DELIMITED BY SIZE
+                  ";"                             DELIMITED BY SIZE
+                  W-TD-NOTA2(W-IDX-DISC)          DELIMITED BY SIZE
+                  ";"                             DELIMITED BY SIZE
+                  W-TD-NOTA3(W-IDX-DISC)          DELIMITED BY SIZE
+                  ";"                             DELIMITED BY SIZE
+                  W-TD-NOTA4(W-IDX-DISC)          DELIMITED BY SIZE
+                  ";"                             DELIMITED BY SIZE
+                  W-TD-MEDIA(W-IDX-DISC)          DELIMITED BY SIZE
+                  ";"                             DELIMITED BY SIZE
+                  W-TD-STATUS(W-IDX-DISC)         DELIMITED BY SIZE
+                  ";"                             DELIMITED BY SIZE
+                  W-ALUNO                         DELIMITED BY SIZE
+                  INTO EXPORTA-LINHA
+           WRITE EXPORTA-LINHA
+           IF NOT FS-EXPORTA-OK
+              DISPLAY "Erro gravando EXPORTA - status " W-FS-EXPORTA
+              STOP RUN
+           END-IF
+           .
+       90100-EMITE-RESUMO-TURMA.
+           DIVIDE W-SOMA-MEDIAS        BY W-QTD-ALUNOS
+                                   GIVING W-MEDIA-TURMA
+
+           MOVE SPACES                 TO BOLETIM-LINHA
+           MOVE "RESUMO DA TURMA"      TO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+
+           MOVE SPACES                 TO BOLETIM-LINHA
+           MOVE W-QTD-ALUNOS           TO W-LINHA-EDICAO
+           STRING "ALUNOS PROCESSADOS: " DELIMITED BY SIZE
+                  W-LINHA-EDICAO         DELIMITED BY SIZE
+                  INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+
+           MOVE SPACES                 TO BOLETIM-LINHA
+           MOVE W-QTD-APROVADOS        TO W-LINHA-EDICAO
+           STRING "APROVADOS: " DELIMITED BY SIZE
+                  W-LINHA-EDICAO     DELIMITED BY SIZE
+                  INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+
+           MOVE SPACES                 TO BOLETIM-LINHA
+           MOVE W-QTD-RECUPERACAO      TO W-LINHA-EDICAO
+           STRING "EM RECUPERACAO: " DELIMITED BY SIZE
+                  W-LINHA-EDICAO     DELIMITED BY SIZE
+                  INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+
+           MOVE SPACES                 TO BOLETIM-LINHA
+           MOVE W-QTD-REPROVADOS       TO W-LINHA-EDICAO
+           STRING "REPROVADOS: " DELIMITED BY SIZE
+                  W-LINHA-EDICAO     DELIMITED BY SIZE
+                  INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+
+           MOVE SPACES                 TO BOLETIM-LINHA
+           STRING "MEDIA DA TURMA: " DELIMITED BY SIZE
+                  W-MEDIA-TURMA        DELIMITED BY SIZE
+                  INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           PERFORM 20940-VERIFICA-GRAVACAO-BOLETIM
+           .
+       20940-VERIFICA-GRAVACAO-BOLETIM.
+           IF NOT FS-BOLETIM-OK
+              DISPLAY "Erro gravando BOLETIM - status " W-FS-BOLETIM
+              STOP RUN
+           END-IF
+           .
+
