@@ -0,0 +1,4 @@
+      *----------------------------------------------------------------*
+      *    BOLETIM.CPY  -  Layout do relatorio impresso (boletim)      *
+      *----------------------------------------------------------------*
+       01  BOLETIM-LINHA               PIC X(132).
