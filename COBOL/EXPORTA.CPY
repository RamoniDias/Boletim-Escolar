@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------*
+      *    EXPORTA.CPY  -  Layout do arquivo de exportacao de notas    *
+      *    para a Secretaria/Educacenso (campos separados por ";")     *
+      *----------------------------------------------------------------*
+       01  EXPORTA-LINHA               PIC X(150).
