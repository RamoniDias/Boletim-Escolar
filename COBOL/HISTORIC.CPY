@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    HISTORIC.CPY  -  Layout do historico de notas (transcricao) *
+      *----------------------------------------------------------------*
+       01  HISTORICO-REG.
+           05  HIST-MATRICULA          PIC 9(06).
+           05  HIST-ANO-LETIVO         PIC 9(04).
+           05  HIST-DISCIPLINA         PIC X(20).
+           05  HIST-BIMESTRE           PIC 9(01).
+           05  HIST-NOTA               PIC 9(03).
+           05  FILLER                  PIC X(10).
